@@ -0,0 +1,7 @@
+      * shared move-event record layout used to audit MVOE-VALUES
+       01  MOVE-EVENT-RECORD.
+           05 MEVT-SOURCE-FIELD-NAME  pic x(10).
+           05 MEVT-TARGET-FIELD-NAME  pic x(10).
+           05 MEVT-BEFORE-VALUE       pic x(15).
+           05 MEVT-AFTER-VALUE        pic x(15).
+           05 MEVT-TIMESTAMP          pic x(21).
