@@ -0,0 +1,9 @@
+      * shared working-storage layout for prog's six data fields,
+      * used by prog and the displaysub/movesub/ifsub subprograms
+       01  WS-FIELDS.
+           05 num1                 pic 9(5).
+           05 num2                 pic 9(7).
+           05 num3                 pic 9(3).
+           05 str1                 pic x(5).
+           05 str2                 pic x(10).
+           05 str3                 pic x(3).
