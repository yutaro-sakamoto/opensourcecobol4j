@@ -1,72 +1,171 @@
        IDENTIFICATION              DIVISION.
        PROGRAM-ID.                 prog.
-       ENVIRONMENT                 DIVISION.  
+       ENVIRONMENT                 DIVISION.
        INPUT-OUTPUT                SECTION.
        FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "PROGIN.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-input-status.
+           SELECT TESTPARM-FILE ASSIGN TO "PROGTPRM.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-testparm-status.
+           SELECT SUMMARY-FILE ASSIGN TO "PROGSUMM.RPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-summary-status.
        DATA                        DIVISION.
        FILE                        SECTION.
+       FD  INPUT-FILE.
+       01  INPUT-RECORD.
+           05 IN-NUM1              pic 9(5).
+           05 IN-NUM2              pic 9(7).
+           05 IN-NUM3              pic 9(3).
+           05 IN-STR1              pic x(5).
+           05 IN-STR2              pic x(10).
+           05 IN-STR3              pic x(3).
 
-       working-storage section.
-       01 num1 pic 9(5) value 12345.
-       01 num2 pic 9(7) value 9876543.
-       01 num3 pic 9(3) value 456.
+       FD  TESTPARM-FILE.
+       01  TESTPARM-RECORD.
+           05 TESTPARM-LABEL       pic x(30).
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-RECORD          pic x(80).
 
-       01 str1 pic x(5) value "12345".
-       01 str2 pic x(10) value "world".
-       01 str3 pic x(3) value "abc".
+       working-storage section.
+       01 ws-testparm-status pic x(2).
+       01 ws-testparm-eof pic x value "N".
+           88 ws-testparm-end-of-file value "Y".
+       01 ws-summary-status pic x(2).
+       01 ws-pass-count pic 9(5) value zero.
+       01 ws-fail-count pic 9(5) value zero.
+       01 ws-total-count pic 9(5) value zero.
+       01 ws-input-status pic x(2).
+       01 ws-run-mode pic x(1) value "F".
+       01 ws-file-prefix pic x(8) value "PROG".
+       COPY "wsfields.cpy".
 
        procedure division.
+       READ-STARTING-VALUES.
+           move 12345 to num1.
+           move 9876543 to num2.
+           move 456 to num3.
+           move "12345" to str1.
+           move "world" to str2.
+           move "abc" to str3.
+           open input INPUT-FILE.
+           if ws-input-status = "00"
+               read INPUT-FILE
+                   at end
+                       continue
+                   not at end
+                       move IN-NUM1 to num1
+                       move IN-NUM2 to num2
+                       move IN-NUM3 to num3
+                       move IN-STR1 to str1
+                       move IN-STR2 to str2
+                       move IN-STR3 to str3
+               end-read
+               close INPUT-FILE
+           end-if.
+
        DISPLAY-VALUES.
-           display num1.
-           display num2.
-           display num3.
-           display str1.
-           display str2.
-           display str3.
+           call "displaysub" using WS-FIELDS.
 
        MVOE-VALUES.
-           move num1 to num2.
-           display num2.
-
-           move num1 to num3.
-           display num3.
-
-           move str1 to str2.
-           display str2.
-
-           move str1 to str3.
-           display str3.
-
-           move str1 to num2.
-           display num2.
-
-           move num1 to str2.
-           display str2.
+           call "movesub" using WS-FIELDS ws-file-prefix ws-run-mode.
 
        IF-STATEMENTS.
-           if num1 = 12345 then
-             display "OK 001"
-           end-if.
-
-           if str1 = "hello" then
-             display "OK 002"
-           end-if.
-
-           if num1 NOT = str1 then
-              display "OK 003"
-           end-if.
+           call "ifsub" using WS-FIELDS ws-total-count
+               ws-pass-count ws-fail-count ws-run-mode ws-file-prefix.
 
        LABEL-TEST-GOTO.
-           display "OK 004"
+           add 1 to ws-total-count
+           add 1 to ws-pass-count
+           open extend SUMMARY-FILE
+           if ws-summary-status = "35"
+               open output SUMMARY-FILE
+           end-if
+           move spaces to SUMMARY-RECORD
+           string "CHECK-004-LABEL-TEST-GOTO PASS"
+               delimited by size into SUMMARY-RECORD
+           write SUMMARY-RECORD
+           close SUMMARY-FILE
            GO TO LABEL-TEST-PERFORM.
        LABEL-PERFORM-PROC.
-           display "OK 007".
+           add 1 to ws-total-count.
+           add 1 to ws-pass-count.
+           open extend SUMMARY-FILE.
+           if ws-summary-status = "35"
+               open output SUMMARY-FILE
+           end-if.
+           move spaces to SUMMARY-RECORD.
+           string "CHECK-007-LABEL-PERFORM-PROC PASS"
+               delimited by size into SUMMARY-RECORD.
+           write SUMMARY-RECORD.
+           close SUMMARY-FILE.
        LABEL-PERFORM-THRU-PROC1.
-           display "OK 005".
+           add 1 to ws-total-count.
+           add 1 to ws-pass-count.
+           open extend SUMMARY-FILE.
+           if ws-summary-status = "35"
+               open output SUMMARY-FILE
+           end-if.
+           move spaces to SUMMARY-RECORD.
+           string "CHECK-005-LABEL-PERFORM-THRU-PROC1 PASS"
+               delimited by size into SUMMARY-RECORD.
+           write SUMMARY-RECORD.
+           close SUMMARY-FILE.
        LABEL-PERFORM-THRU-PROC2.
-           display "OK 006".
+           add 1 to ws-total-count.
+           add 1 to ws-pass-count.
+           open extend SUMMARY-FILE.
+           if ws-summary-status = "35"
+               open output SUMMARY-FILE
+           end-if.
+           move spaces to SUMMARY-RECORD.
+           string "CHECK-006-LABEL-PERFORM-THRU-PROC2 PASS"
+               delimited by size into SUMMARY-RECORD.
+           write SUMMARY-RECORD.
+           close SUMMARY-FILE.
        LABEL-TEST-PERFORM.
-           perform LABEL-PERFORM-THRU-PROC1
-              thru LABEL-PERFORM-THRU-PROC2.
-           perform LABEL-PERFORM-PROC.
-           display "OK 008".
\ No newline at end of file
+           move "N" to ws-testparm-eof.
+           open input TESTPARM-FILE.
+           if ws-testparm-status NOT = "00"
+               perform LABEL-PERFORM-THRU-PROC1
+                  thru LABEL-PERFORM-THRU-PROC2
+               perform LABEL-PERFORM-PROC
+           else
+               perform until ws-testparm-end-of-file
+                   read TESTPARM-FILE
+                       at end
+                           move "Y" to ws-testparm-eof
+                       not at end
+                           evaluate TESTPARM-LABEL
+                               when "LABEL-PERFORM-THRU-PROC1"
+                                   perform LABEL-PERFORM-THRU-PROC1
+                               when "LABEL-PERFORM-THRU-PROC2"
+                                   perform LABEL-PERFORM-THRU-PROC2
+                               when "LABEL-PERFORM-PROC"
+                                   perform LABEL-PERFORM-PROC
+                           end-evaluate
+                   end-read
+               end-perform
+               close TESTPARM-FILE
+           end-if.
+           add 1 to ws-total-count.
+           add 1 to ws-pass-count.
+           open extend SUMMARY-FILE.
+           if ws-summary-status = "35"
+               open output SUMMARY-FILE
+           end-if.
+           move spaces to SUMMARY-RECORD.
+           string "CHECK-008-LABEL-TEST-PERFORM PASS"
+               delimited by size into SUMMARY-RECORD.
+           write SUMMARY-RECORD.
+
+           move spaces to SUMMARY-RECORD.
+           string "TOTAL: " ws-total-count
+               "  PASS: " ws-pass-count
+               "  FAIL: " ws-fail-count
+               delimited by size into SUMMARY-RECORD.
+           write SUMMARY-RECORD.
+           close SUMMARY-FILE.
