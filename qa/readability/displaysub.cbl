@@ -0,0 +1,50 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 displaysub.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT SNAPSHOT-FILE ASSIGN TO "PROGSNAP.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-snapshot-status.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  SNAPSHOT-FILE.
+       01  SNAPSHOT-RECORD.
+           05 SNAP-RUN-DATE        pic 9(8).
+           05 SNAP-NUM1            pic 9(5).
+           05 SNAP-NUM2            pic 9(7).
+           05 SNAP-NUM3            pic 9(3).
+           05 SNAP-STR1            pic x(5).
+           05 SNAP-STR2            pic x(10).
+           05 SNAP-STR3            pic x(3).
+
+       working-storage section.
+       01 ws-current-date pic 9(8).
+       01 ws-snapshot-status pic x(2).
+
+       linkage section.
+       COPY "wsfields.cpy".
+
+       procedure division using WS-FIELDS.
+       DISPLAY-VALUES.
+           display num1.
+           display num2.
+           display num3.
+           display str1.
+           display str2.
+           display str3.
+           accept ws-current-date from date yyyymmdd.
+           open extend SNAPSHOT-FILE.
+           if ws-snapshot-status = "35"
+               open output SNAPSHOT-FILE
+           end-if.
+           move ws-current-date to SNAP-RUN-DATE.
+           move num1 to SNAP-NUM1.
+           move num2 to SNAP-NUM2.
+           move num3 to SNAP-NUM3.
+           move str1 to SNAP-STR1.
+           move str2 to SNAP-STR2.
+           move str3 to SNAP-STR3.
+           write SNAPSHOT-RECORD.
+           close SNAPSHOT-FILE.
+           goback.
