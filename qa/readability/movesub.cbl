@@ -0,0 +1,169 @@
+      * caller supplies LS-FILE-PREFIX (e.g. "PROG") so each job that
+      * calls this subprogram gets its own EXCP/HIST/DINT files instead
+      * of sharing another job's audit trail.
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 movesub.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO DYNAMIC ws-exception-fn
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-exception-status.
+           SELECT HISTORY-FILE ASSIGN TO DYNAMIC ws-history-fn
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-history-status.
+           SELECT DATAINTEG-FILE ASSIGN TO DYNAMIC ws-dataint-fn
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-dataint-status.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05 EXCP-FIELD-NAME      pic x(10).
+           05 EXCP-SOURCE-VALUE    pic x(15).
+           05 EXCP-TRUNCATED-VALUE pic x(15).
+
+       FD  HISTORY-FILE.
+           COPY "moveevt.cpy".
+
+       FD  DATAINTEG-FILE.
+       01  DATAINTEG-RECORD.
+           05 DINT-FIELD-NAME       pic x(10).
+           05 DINT-SOURCE-VALUE     pic x(15).
+           05 DINT-ERROR-DESC       pic x(30).
+
+       working-storage section.
+       01 ws-exception-status pic x(2).
+       01 ws-history-status pic x(2).
+       01 ws-dataint-status pic x(2).
+       01 ws-truncated-num3 pic 9(3).
+       01 ws-truncated-str3 pic x(3).
+       01 ws-exception-fn pic x(20).
+       01 ws-history-fn pic x(20).
+       01 ws-dataint-fn pic x(20).
+
+       linkage section.
+       COPY "wsfields.cpy".
+       01 ls-file-prefix pic x(8).
+       01 ls-run-mode pic x(1).
+           88 ls-full-checks value "F".
+           88 ls-reconcile-only value "R".
+
+       procedure division using WS-FIELDS ls-file-prefix ls-run-mode.
+       MVOE-VALUES.
+           move spaces to ws-exception-fn.
+           string function trim(ls-file-prefix) delimited by size
+               "EXCP.DAT" delimited by size
+               into ws-exception-fn.
+           move spaces to ws-history-fn.
+           string function trim(ls-file-prefix) delimited by size
+               "HIST.DAT" delimited by size
+               into ws-history-fn.
+           move spaces to ws-dataint-fn.
+           string function trim(ls-file-prefix) delimited by size
+               "DINT.DAT" delimited by size
+               into ws-dataint-fn.
+
+           open extend EXCEPTION-FILE.
+           if ws-exception-status = "35"
+               open output EXCEPTION-FILE
+           end-if.
+           open extend HISTORY-FILE.
+           if ws-history-status = "35"
+               open output HISTORY-FILE
+           end-if.
+
+           move "NUM1" to MEVT-SOURCE-FIELD-NAME.
+           move "NUM2" to MEVT-TARGET-FIELD-NAME.
+           move num1 to MEVT-BEFORE-VALUE.
+           move num1 to num2.
+           if ls-full-checks
+               display num2
+           end-if.
+           move num2 to MEVT-AFTER-VALUE.
+           move function current-date to MEVT-TIMESTAMP.
+           write MOVE-EVENT-RECORD.
+
+           if num1 > 999
+               compute ws-truncated-num3 = function mod(num1, 1000)
+               move "NUM3" to EXCP-FIELD-NAME
+               move num1 to EXCP-SOURCE-VALUE
+               move ws-truncated-num3 to EXCP-TRUNCATED-VALUE
+               write EXCEPTION-RECORD
+           end-if.
+           move "NUM1" to MEVT-SOURCE-FIELD-NAME.
+           move "NUM3" to MEVT-TARGET-FIELD-NAME.
+           move num1 to MEVT-BEFORE-VALUE.
+           move num1 to num3.
+           if ls-full-checks
+               display num3
+           end-if.
+           move num3 to MEVT-AFTER-VALUE.
+           move function current-date to MEVT-TIMESTAMP.
+           write MOVE-EVENT-RECORD.
+
+           move "STR1" to MEVT-SOURCE-FIELD-NAME.
+           move "STR2" to MEVT-TARGET-FIELD-NAME.
+           move str1 to MEVT-BEFORE-VALUE.
+           move str1 to str2.
+           if ls-full-checks
+               display str2
+           end-if.
+           move str2 to MEVT-AFTER-VALUE.
+           move function current-date to MEVT-TIMESTAMP.
+           write MOVE-EVENT-RECORD.
+
+           if str1(4:2) NOT = spaces
+               move str1(1:3) to ws-truncated-str3
+               move "STR3" to EXCP-FIELD-NAME
+               move str1 to EXCP-SOURCE-VALUE
+               move ws-truncated-str3 to EXCP-TRUNCATED-VALUE
+               write EXCEPTION-RECORD
+           end-if.
+           move "STR1" to MEVT-SOURCE-FIELD-NAME.
+           move "STR3" to MEVT-TARGET-FIELD-NAME.
+           move str1 to MEVT-BEFORE-VALUE.
+           move str1 to str3.
+           if ls-full-checks
+               display str3
+           end-if.
+           move str3 to MEVT-AFTER-VALUE.
+           move function current-date to MEVT-TIMESTAMP.
+           write MOVE-EVENT-RECORD.
+
+           if str1 NOT NUMERIC
+               open extend DATAINTEG-FILE
+               if ws-dataint-status = "35"
+                   open output DATAINTEG-FILE
+               end-if
+               move "STR1" to DINT-FIELD-NAME
+               move str1 to DINT-SOURCE-VALUE
+               move "NON-NUMERIC SOURCE FOR NUM2" to DINT-ERROR-DESC
+               write DATAINTEG-RECORD
+               close DATAINTEG-FILE
+           end-if.
+           move "STR1" to MEVT-SOURCE-FIELD-NAME.
+           move "NUM2" to MEVT-TARGET-FIELD-NAME.
+           move str1 to MEVT-BEFORE-VALUE.
+           move str1 to num2.
+           if ls-full-checks
+               display num2
+           end-if.
+           move num2 to MEVT-AFTER-VALUE.
+           move function current-date to MEVT-TIMESTAMP.
+           write MOVE-EVENT-RECORD.
+
+           move "NUM1" to MEVT-SOURCE-FIELD-NAME.
+           move "STR2" to MEVT-TARGET-FIELD-NAME.
+           move num1 to MEVT-BEFORE-VALUE.
+           move num1 to str2.
+           if ls-full-checks
+               display str2
+           end-if.
+           move str2 to MEVT-AFTER-VALUE.
+           move function current-date to MEVT-TIMESTAMP.
+           write MOVE-EVENT-RECORD.
+
+           close EXCEPTION-FILE.
+           close HISTORY-FILE.
+           goback.
