@@ -0,0 +1,127 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 driver.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "PROGTRAN.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-transaction-status.
+           SELECT CHECKPOINT-FILE ASSIGN TO "PROGCKPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-checkpoint-status.
+           SELECT SUMMARY-FILE ASSIGN TO "PROGSUMM.RPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-summary-status.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05 TRAN-KEY              pic 9(6).
+           05 TRAN-NUM1             pic 9(5).
+           05 TRAN-NUM2             pic 9(7).
+           05 TRAN-NUM3             pic 9(3).
+           05 TRAN-STR1             pic x(5).
+           05 TRAN-STR2             pic x(10).
+           05 TRAN-STR3             pic x(3).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-KEY         pic 9(6).
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-RECORD          pic x(80).
+
+       working-storage section.
+       01 ws-transaction-status pic x(2).
+       01 ws-checkpoint-status pic x(2).
+       01 ws-eof-flag pic x value "N".
+           88 ws-end-of-file value "Y".
+       01 ws-record-count pic 9(9) value zero.
+       01 ws-checkpoint-interval pic 9(5) value 100.
+       01 ws-last-checkpoint-key pic 9(6) value zero.
+       01 ws-current-key pic 9(6) value zero.
+       01 ws-total-count pic 9(5) value zero.
+       01 ws-pass-count pic 9(5) value zero.
+       01 ws-fail-count pic 9(5) value zero.
+       01 ws-run-mode pic x(1) value "R".
+       01 ws-summary-status pic x(2).
+       01 ws-file-prefix pic x(8) value "PROG".
+       COPY "wsfields.cpy".
+
+       procedure division.
+       0000-MAIN.
+           perform 1000-INITIALIZE.
+           perform 2000-PROCESS-RECORDS
+               until ws-end-of-file.
+           perform 3000-TERMINATE.
+           stop run.
+
+       1000-INITIALIZE.
+           move zero to ws-last-checkpoint-key.
+           open input CHECKPOINT-FILE.
+           if ws-checkpoint-status = "00"
+               read CHECKPOINT-FILE
+                   at end
+                       continue
+                   not at end
+                       move CKPT-LAST-KEY to ws-last-checkpoint-key
+               end-read
+               close CHECKPOINT-FILE
+           end-if.
+           open input TRANSACTION-FILE.
+           if ws-transaction-status NOT = "00"
+               display "DRIVER: cannot open PROGTRAN.DAT, status "
+                   ws-transaction-status
+               stop run
+           end-if.
+
+       2000-PROCESS-RECORDS.
+           read TRANSACTION-FILE
+               at end
+                   move "Y" to ws-eof-flag
+               not at end
+                   if TRAN-KEY > ws-last-checkpoint-key
+                       perform 2100-PROCESS-ONE-RECORD
+                       add 1 to ws-record-count
+                       if ws-record-count >= ws-checkpoint-interval
+                           perform 2200-WRITE-CHECKPOINT
+                           move zero to ws-record-count
+                       end-if
+                   end-if
+           end-read.
+
+       2100-PROCESS-ONE-RECORD.
+           move TRAN-KEY to ws-current-key.
+           move TRAN-NUM1 to num1.
+           move TRAN-NUM2 to num2.
+           move TRAN-NUM3 to num3.
+           move TRAN-STR1 to str1.
+           move TRAN-STR2 to str2.
+           move TRAN-STR3 to str3.
+
+           call "movesub" using WS-FIELDS ws-file-prefix ws-run-mode.
+           call "ifsub" using WS-FIELDS ws-total-count
+               ws-pass-count ws-fail-count ws-run-mode ws-file-prefix.
+
+       2200-WRITE-CHECKPOINT.
+           open output CHECKPOINT-FILE.
+           move ws-current-key to CKPT-LAST-KEY.
+           write CHECKPOINT-RECORD.
+           close CHECKPOINT-FILE.
+
+       3000-TERMINATE.
+           if ws-record-count > zero
+               perform 2200-WRITE-CHECKPOINT
+           end-if.
+           close TRANSACTION-FILE.
+           open extend SUMMARY-FILE.
+           if ws-summary-status = "35"
+               open output SUMMARY-FILE
+           end-if.
+           move spaces to SUMMARY-RECORD.
+           string "DRIVER BATCH TOTAL: " ws-total-count
+               "  PASS: " ws-pass-count
+               "  FAIL: " ws-fail-count
+               delimited by size into SUMMARY-RECORD.
+           write SUMMARY-RECORD.
+           close SUMMARY-FILE.
