@@ -0,0 +1,172 @@
+      * caller supplies LS-FILE-PREFIX (e.g. "PROG") so each job that
+      * calls this subprogram gets its own SUMM/RECN files instead of
+      * sharing another job's report/reconciliation trail.
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 ifsub.
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT SUMMARY-FILE ASSIGN TO DYNAMIC ws-summary-fn
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-summary-status.
+           SELECT RECONCILE-FILE ASSIGN TO DYNAMIC ws-reconcile-fn
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-reconcile-status.
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  SUMMARY-FILE.
+       01  SUMMARY-RECORD          pic x(80).
+
+       FD  RECONCILE-FILE.
+       01  RECONCILE-RECORD.
+           05 RECN-TARGET-NAME      pic x(10).
+           05 RECN-SOURCE-NAME      pic x(10).
+           05 RECN-TARGET-VALUE     pic x(15).
+           05 RECN-SOURCE-VALUE     pic x(15).
+           05 RECN-STATUS           pic x(10).
+
+       working-storage section.
+       01 ws-current-date pic 9(8).
+       01 ws-summary-status pic x(2).
+       01 ws-reconcile-status pic x(2).
+       01 ws-check-result pic x(4).
+       01 ws-str1-as-number pic 9(5).
+       01 ws-num1-mod-1000 pic 9(3).
+       01 ws-summary-fn pic x(20).
+       01 ws-reconcile-fn pic x(20).
+
+       linkage section.
+       COPY "wsfields.cpy".
+       01 ls-total-count pic 9(5).
+       01 ls-pass-count pic 9(5).
+       01 ls-fail-count pic 9(5).
+       01 ls-run-mode pic x(1).
+           88 ls-full-checks value "F".
+           88 ls-reconcile-only value "R".
+       01 ls-file-prefix pic x(8).
+
+       procedure division using WS-FIELDS ls-total-count
+           ls-pass-count ls-fail-count ls-run-mode ls-file-prefix.
+       IF-STATEMENTS.
+           move spaces to ws-summary-fn.
+           string function trim(ls-file-prefix) delimited by size
+               "SUMM.RPT" delimited by size
+               into ws-summary-fn.
+           move spaces to ws-reconcile-fn.
+           string function trim(ls-file-prefix) delimited by size
+               "RECN.DAT" delimited by size
+               into ws-reconcile-fn.
+           if ls-full-checks
+               perform RUN-SMOKE-TEST-CHECKS
+           end-if.
+           perform RUN-RECONCILIATION.
+           goback.
+
+       RUN-SMOKE-TEST-CHECKS.
+           accept ws-current-date from date yyyymmdd.
+           open extend SUMMARY-FILE.
+           if ws-summary-status = "35"
+               open output SUMMARY-FILE
+           end-if.
+           move spaces to SUMMARY-RECORD.
+           string function trim(ls-file-prefix) delimited by size
+               " SUMMARY REPORT - RUN DATE: " delimited by size
+               ws-current-date delimited by size
+               into SUMMARY-RECORD.
+           write SUMMARY-RECORD.
+
+           if num1 = 12345 then
+             move "PASS" to ws-check-result
+           else
+             move "FAIL" to ws-check-result
+           end-if.
+           add 1 to ls-total-count.
+           if ws-check-result = "PASS" add 1 to ls-pass-count
+               else add 1 to ls-fail-count end-if.
+           move spaces to SUMMARY-RECORD.
+           string "CHECK-001-NUM1-EQ-12345 " ws-check-result
+               delimited by size into SUMMARY-RECORD.
+           write SUMMARY-RECORD.
+
+           if str1 = "hello" then
+             move "PASS" to ws-check-result
+           else
+             move "FAIL" to ws-check-result
+           end-if.
+           add 1 to ls-total-count.
+           if ws-check-result = "PASS" add 1 to ls-pass-count
+               else add 1 to ls-fail-count end-if.
+           move spaces to SUMMARY-RECORD.
+           string "CHECK-002-STR1-EQ-HELLO " ws-check-result
+               delimited by size into SUMMARY-RECORD.
+           write SUMMARY-RECORD.
+           close SUMMARY-FILE.
+
+       RUN-RECONCILIATION.
+           open extend SUMMARY-FILE.
+           if ws-summary-status = "35"
+               open output SUMMARY-FILE
+           end-if.
+           open extend RECONCILE-FILE.
+           if ws-reconcile-status = "35"
+               open output RECONCILE-FILE
+           end-if.
+
+           move "NUM2" to RECN-TARGET-NAME.
+           move "STR1" to RECN-SOURCE-NAME.
+           move num2 to RECN-TARGET-VALUE.
+           move str1 to RECN-SOURCE-VALUE.
+           if str1 NOT NUMERIC
+               move "MISMATCHED" to RECN-STATUS
+           else
+               move str1 to ws-str1-as-number
+               if num2 = ws-str1-as-number
+                   move "MATCHED" to RECN-STATUS
+               else
+                   move "MISMATCHED" to RECN-STATUS
+               end-if
+           end-if.
+           write RECONCILE-RECORD.
+           add 1 to ls-total-count.
+           if RECN-STATUS = "MATCHED"
+               add 1 to ls-pass-count
+               move "PASS" to ws-check-result
+           else
+               add 1 to ls-fail-count
+               move "FAIL" to ws-check-result
+           end-if.
+           move spaces to SUMMARY-RECORD.
+           string "CHECK-003-NUM2-EQ-STR1 " ws-check-result
+               delimited by size into SUMMARY-RECORD.
+           write SUMMARY-RECORD.
+
+      * NUM3 only ever holds MOD(NUM1, 1000) - movesub.cbl truncates
+      * NUM1 into it - so it is reconciled against that computed
+      * value, not against NUM1 itself.
+           compute ws-num1-mod-1000 = function mod(num1, 1000).
+           move "NUM3" to RECN-TARGET-NAME.
+           move "NUM1-MOD" to RECN-SOURCE-NAME.
+           move num3 to RECN-TARGET-VALUE.
+           move ws-num1-mod-1000 to RECN-SOURCE-VALUE.
+           if num3 = ws-num1-mod-1000
+               move "MATCHED" to RECN-STATUS
+           else
+               move "MISMATCHED" to RECN-STATUS
+           end-if.
+           write RECONCILE-RECORD.
+           add 1 to ls-total-count.
+           if RECN-STATUS = "MATCHED"
+               add 1 to ls-pass-count
+               move "PASS" to ws-check-result
+           else
+               add 1 to ls-fail-count
+               move "FAIL" to ws-check-result
+           end-if.
+           move spaces to SUMMARY-RECORD.
+           string "CHECK-009-NUM3-EQ-NUM1-MOD-1000 " ws-check-result
+               delimited by size into SUMMARY-RECORD.
+           write SUMMARY-RECORD.
+
+           close SUMMARY-FILE.
+           close RECONCILE-FILE.
+           goback.
